@@ -1,108 +1,666 @@
-       
-       IDENTIFICATION DIVISION.                        
-       PROGRAM-ID.  LAB3.                             
-       AUTHOR. Weston Graham.                          
-      *  LAB 3.                               
-       ENVIRONMENT DIVISION.                           
-       CONFIGURATION SECTION.                          
-       INPUT-OUTPUT SECTION.                           
-       FILE-CONTROL.                                   
-            SELECT INPUT-FILE   ASSIGN TO 'DA-INPUT'.  
-            SELECT PRNT-FILE    ASSIGN TO 'UR-PRNT'.   
-
-     
-       DATA DIVISION.  
-                                
-     
-       FILE SECTION.                                   
-       FD  INPUT-FILE                                
-           BLOCK CONTAINS 0 RECORDS                  
-           LABEL RECORDS ARE STANDARD.               
-       01  INPUT-REC                 PIC X(80).      
-
-      
-       FD  PRNT-FILE                                 
-           LABEL RECORDS ARE OMITTED.                
-       01  PRNT-REC                   PIC X(125).    
-       WORKING-STORAGE SECTION.                                      
-      
-      ************************************************************** 
-      *           LAYOUT FOR THE INPUT FILE                       *  
-      ************************************************************** 
-       01  INPUT-DATA.                                               
-                03  I-NAME                 PIC X(20).               
-                03  I-DEGREE               PIC X(4).                
-                03  I-YEAR                 PIC X(4).                
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LAB3.
+       AUTHOR. Weston Graham.
+      *  LAB 3.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT INPUT-FILE   ASSIGN TO 'DA-INPUT'.
+            SELECT SORT-WORK    ASSIGN TO 'DA-SRTWK'.
+            SELECT SORTED-FILE  ASSIGN TO 'DA-SORTD'.
+            SELECT PRNT-FILE    ASSIGN TO 'UR-PRNT'
+                                 FILE STATUS IS WS-PRNT-STATUS.
+            SELECT EXCP-FILE    ASSIGN TO 'UR-EXCP'
+                                 FILE STATUS IS WS-EXCP-STATUS.
+            SELECT EXTR-FILE    ASSIGN TO 'DA-EXTR'
+                                 FILE STATUS IS WS-EXTR-STATUS.
+            SELECT CHKP-FILE    ASSIGN TO 'DA-CHKPT'
+                                 FILE STATUS IS WS-CHKP-STATUS.
+            SELECT RUNLOG-FILE  ASSIGN TO 'DA-RUNLOG'
+                                 FILE STATUS IS WS-RUNLOG-STATUS.
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC                 PIC X(80).
+
+
+      **************************************************************
+      *  SORT WORK FILE - ORDERS THE ROSTER BY DEGREE THEN NAME    *
+      **************************************************************
+       SD  SORT-WORK.
+       01  SORT-REC.
+                03  S-NAME                 PIC X(20).
+                03  S-DEGREE               PIC X(4).
+                03  S-YEAR                 PIC X(4).
+                03  FILLER                 PIC X(52).
+
+       FD  SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-REC                 PIC X(80).
+
+
+       FD  PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRNT-REC                   PIC X(125).
+
+
+       FD  EXCP-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXCP-REC                   PIC X(125).
+
+
+      **************************************************************
+      *  COMMA-DELIMITED EXTRACT OF ACCEPTED GRADUATES FOR THE     *
+      *  ALUMNI-ASSOCIATION SYSTEM TO LOAD DOWNSTREAM               *
+      **************************************************************
+       FD  EXTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTR-REC                   PIC X(60).
+
+
+      **************************************************************
+      *  CHECKPOINT FILE - HOLDS EVERYTHING NEEDED TO PICK BACK UP  *
+      *  WHERE THE LAST RUN LEFT OFF: HOW MANY SORTED-FILE RECORDS  *
+      *  ARE ALREADY PROCESSED, PLUS THE ACCUMULATORS AND REPORT    *
+      *  POSITION IN EFFECT AT THAT POINT                           *
+      **************************************************************
+       FD  CHKP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKP-REC.
+                03  CHKP-COUNT             PIC 9(7).
+                03  CHKP-GRAND-TOTAL       PIC 9(5).
+                03  CHKP-REJECT-COUNT      PIC 9(4).
+                03  CHKP-PAGE-NUM          PIC 9(3).
+                03  CHKP-LINES-ON-PAGE     PIC 9(3).
+                03  CHKP-PREV-DEGREE       PIC X(4).
+                03  CHKP-DEGREE-COUNT      PIC 9(4).
+                03  CHKP-READ-COUNT        PIC 9(7).
+                03  CHKP-INPUT-COUNT       PIC 9(7).
+
+
+      **************************************************************
+      *  RUN-CONTROL LOG - ONE RECORD APPENDED PER LAB3 EXECUTION  *
+      *  SO "DID IT RUN, AND DID IT PROCESS THE FULL FILE" HAS AN  *
+      *  ACTUAL ANSWER INSTEAD OF RELYING ON MEMORY                *
+      **************************************************************
+       FD  RUNLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RUNLOG-REC.
+                03  RL-RUN-DATE            PIC 9(8).
+                03  RL-RUN-TIME            PIC 9(8).
+                03  RL-INPUT-COUNT         PIC 9(7).
+                03  RL-PRINT-COUNT         PIC 9(7).
+                03  RL-REJECT-COUNT        PIC 9(7).
+                03  RL-RESTART-FLAG        PIC X(1).
+                03  FILLER                 PIC X(42).
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      *           LAYOUT FOR THE INPUT FILE                       *
+      **************************************************************
+       01  INPUT-DATA.
+                03  I-NAME                 PIC X(20).
+                03  I-DEGREE               PIC X(4).
+                03  I-YEAR                 PIC X(4).
                 03  FILLER                 PIC X(52)      VALUE SPACES.
-      ************************************************************** 
-      *      LAYOUT FOR THE 1ST  DATA LINE OF REPORT PRNTING       * 
-      **************************************************************
-       01  PRNT-DATA1.                                               
-           	03  FILLER                 PIC X(10)      VALUE SPACES.   
-                03  L-NAME1                PIC X(20).                  
-                03  L-DEGREE1              PIC X(4).
-                03  FILLER                 PIC X(10)      VALUE SPACES.
+      **************************************************************
+      *      LAYOUT FOR THE 1ST  DATA LINE OF REPORT PRNTING       *
+      **************************************************************
+       01  PRNT-DATA1.
+           	03  FILLER                 PIC X(10)      VALUE SPACES.
+                03  L-NAME1                PIC X(20).
+                03  L-DEGREE1              PIC X(30).
                 03  L-YEAR1                PIC X(4).
-      ************************************************************** 
-      *    LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING       * 
-      ************************************************************** 
-       01  PRNT-HEADING1.                                            
-           	03  FILLER                 PIC X(10)     VALUE SPACES.   
+      **************************************************************
+      *    LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING       *
+      **************************************************************
+       01  PRNT-HEADING1.
+           	03  FILLER                 PIC X(10)     VALUE SPACES.
                 03  FILLER                 PIC X(20)     VALUE 'NAME'.
-                03  FILLER                 PIC X(14)     VALUE 'DEGREE'.
-                03  FILLER                 PIC X(4)      VALUE 'YEAR'. 
-       01  MISC.                                                      
-      **************************************************************  
-      *                 END OF FILE (EOF) SWITCHES                 *  
-      *            0 = NOT AT EOF          1 = AT EOF              *  
-      **************************************************************  
-           	03  EOF-I                  PIC 9         VALUE 0.          
-      **************************************************************  
-      *               START OF PROCEDURE DIVISION                  *  
-      **************************************************************  
-       PROCEDURE DIVISION.                                            
-       000-MAINLINE.                                                  
-           	OPEN INPUT INPUT-FILE                    
-                OUTPUT PRNT-FILE.                   
-               	PERFORM 2000-READ-INPUT.                 
-           	PERFORM 1400-PRINT-HEAD.                 
-           	PERFORM 1500-LOOP                        
-                   UNTIL EOF-I = 1.                 
-           	CLOSE INPUT-FILE                         
-                 PRNT-FILE.                         
-           	STOP RUN.                                
-       1400-PRINT-HEAD.                             
-           	WRITE PRNT-REC FROM PRNT-HEADING1        
-                 AFTER ADVANCING PAGE.              
-           	MOVE SPACES TO PRNT-REC.                 
-           	WRITE PRNT-REC                           
-                AFTER ADVANCING 1 LINE.                             
-       
-       1500-LOOP.                                                    
-                PERFORM 1600-PRINT-NAMES.
-                PERFORM 2000-READ-INPUT.                                
-      
-      ************************************************************** 
-      
-      *   PRINTS THE SCHEDULE INFORMATION                          * 
-      
-      ************************************************************** 
-      
-       1600-PRINT-NAMES.                                             
+                03  FILLER                 PIC X(30)     VALUE 'DEGREE'.
+                03  FILLER                 PIC X(4)      VALUE 'YEAR'.
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  FILLER                 PIC X(5)      VALUE 'PAGE '.
+                03  L-PAGE-NUM             PIC ZZ9.
+      **************************************************************
+      *   LAYOUT FOR THE DEGREE SUBTOTAL LINE OF REPORT PRNTING    *
+      **************************************************************
+       01  PRNT-DEGR-TOTAL1.
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  L-TOTAL-TEXT           PIC X(10)
+                            VALUE 'TOTAL FOR'.
+                03  L-TOTAL-DEGREE         PIC X(4).
+                03  FILLER                 PIC X(6)      VALUE SPACES.
+                03  L-TOTAL-COUNT          PIC ZZZ9.
+                03  FILLER                 PIC X(6)      VALUE ' GRADS'.
+      **************************************************************
+      *   LAYOUT FOR THE GRAND TOTAL LINE OF REPORT PRNTING        *
+      **************************************************************
+       01  PRNT-GRAND-TOTAL1.
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  L-GRAND-TEXT           PIC X(24)
+                            VALUE 'GRAND TOTAL GRADUATES:'.
+                03  L-GRAND-COUNT          PIC ZZZZ9.
+      **************************************************************
+      *   LAYOUT FOR THE CLOSING BALANCE LINE OF REPORT PRNTING    *
+      **************************************************************
+       01  PRNT-BALANCE1.
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  FILLER                 PIC X(11)
+                            VALUE 'INPUT READ:'.
+                03  L-BAL-READ             PIC Z(6)9.
+                03  FILLER                 PIC X(4)      VALUE SPACES.
+                03  FILLER                 PIC X(8)
+                            VALUE 'PRINTED:'.
+                03  L-BAL-PRINT            PIC ZZZZ9.
+                03  FILLER                 PIC X(4)      VALUE SPACES.
+                03  FILLER                 PIC X(9)
+                            VALUE 'REJECTED:'.
+                03  L-BAL-REJECT           PIC ZZZZ9.
+                03  FILLER                 PIC X(4)      VALUE SPACES.
+                03  L-BAL-STATUS           PIC X(22).
+      **************************************************************
+      *    LAYOUT FOR THE HEADING LINE OF THE EXCEPTION LISTING    *
+      **************************************************************
+       01  EXCP-HEADING1.
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  FILLER                 PIC X(30)
+                            VALUE 'RAW INPUT RECORD'.
+                03  FILLER                 PIC X(54)     VALUE SPACES.
+                03  FILLER                 PIC X(30)
+                            VALUE 'REASON REJECTED'.
+      **************************************************************
+      *     LAYOUT FOR A DATA LINE OF THE EXCEPTION LISTING        *
+      **************************************************************
+       01  EXCP-DATA1.
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  L-EXCP-RAW             PIC X(80).
+                03  FILLER                 PIC X(4)      VALUE SPACES.
+                03  L-EXCP-REASON          PIC X(30).
+      **************************************************************
+      *   DEGREE-CODE LOOKUP TABLE - TRANSLATES I-DEGREE CODES TO  *
+      *   THE FULL DESCRIPTIVE NAME PRINTED ON THE ROSTER          *
+      **************************************************************
+       01  DEGREE-TABLE-LOAD.
+                03  FILLER                 PIC X(34)
+                            VALUE 'BSCSB.S. COMPUTER SCIENCE'.
+                03  FILLER                 PIC X(34)
+                            VALUE 'BSBAB.S. BUSINESS ADMINISTRATION'.
+                03  FILLER                 PIC X(34)
+                            VALUE 'MBA M.B.A.'.
+                03  FILLER                 PIC X(34)
+                            VALUE 'MSCSM.S. COMPUTER SCIENCE'.
+                03  FILLER                 PIC X(34)
+                            VALUE 'PHD PH.D.'.
+                03  FILLER                 PIC X(34)
+                            VALUE 'BA  B.A.'.
+       01  DEGREE-TABLE REDEFINES DEGREE-TABLE-LOAD.
+                03  DEGREE-ENTRY OCCURS 6 TIMES.
+                    05  DT-CODE            PIC X(4).
+                    05  DT-NAME            PIC X(30).
+       01  MISC.
+      **************************************************************
+      *                 END OF FILE (EOF) SWITCHES                 *
+      *            0 = NOT AT EOF          1 = AT EOF              *
+      **************************************************************
+           	03  EOF-I                  PIC 9         VALUE 0.
+      **************************************************************
+      *     CONTROL-BREAK AND ACCUMULATOR FIELDS FOR THE ROSTER    *
+      **************************************************************
+                03  WS-FIRST-RECORD        PIC X         VALUE 'Y'.
+                03  WS-PREV-DEGREE         PIC X(4)      VALUE SPACES.
+                03  WS-DEGREE-COUNT        PIC 9(4)      VALUE 0.
+                03  WS-GRAND-TOTAL         PIC 9(5)      VALUE 0.
+      **************************************************************
+      *        EDIT FIELDS FOR THE INPUT-RECORD VALIDATION         *
+      **************************************************************
+                03  WS-VALID-SW            PIC X         VALUE 'Y'.
+                03  WS-REJECT-REASON       PIC X(30)     VALUE SPACES.
+                03  WS-REJECT-COUNT        PIC 9(4)      VALUE 0.
+      **************************************************************
+      *      PAGE-BREAK AND PAGE-HEADING CONTROL FIELDS            *
+      **************************************************************
+                03  WS-LINES-ON-PAGE       PIC 9(3)      VALUE 0.
+                03  WS-MAX-LINES-PAGE      PIC 9(3)      VALUE 60.
+                03  WS-PAGE-NUM            PIC 9(3)      VALUE 0.
+      **************************************************************
+      *     CHECKPOINT / RESTART CONTROL FIELDS                    *
+      **************************************************************
+                03  WS-CHKP-STATUS         PIC XX        VALUE SPACES.
+                03  WS-PRNT-STATUS         PIC XX        VALUE SPACES.
+                03  WS-EXCP-STATUS         PIC XX        VALUE SPACES.
+                03  WS-EXTR-STATUS         PIC XX        VALUE SPACES.
+                03  WS-RESTART-SW          PIC X         VALUE 'N'.
+                03  WS-SKIP-COUNT          PIC 9(7)      VALUE 0.
+                03  WS-RECS-PROCESSED      PIC 9(7)      VALUE 0.
+      *        CHECKPOINTED AFTER EVERY RECORD - THE RECORD IS ONLY
+      *        33 BYTES, AND ANYTHING LESS THAN EVERY RECORD LEAVES
+      *        A WINDOW WHERE RECORDS PRINTED SINCE THE LAST
+      *        CHECKPOINT GET REPRINTED (DUPLICATED) ON A RESTART.
+                03  WS-CHECKPOINT-INTERVAL PIC 9(4)      VALUE 1.
+                03  WS-READ-COUNT          PIC 9(7)      VALUE 0.
+                03  WS-INPUT-REC-COUNT     PIC 9(7)      VALUE 0.
+                03  WS-CHKP-INVALID        PIC X         VALUE 'N'.
+      **************************************************************
+      *     DEGREE-CODE LOOKUP WORK FIELDS                         *
+      **************************************************************
+                03  WS-DEGREE-IDX          PIC 9(2)      VALUE 0.
+                03  WS-DEGREE-FOUND-SW     PIC X         VALUE 'N'.
+                03  WS-DEGREE-DESC         PIC X(30)     VALUE SPACES.
+      **************************************************************
+      *     RUN-CONTROL LOG FIELDS                                 *
+      **************************************************************
+                03  WS-RUNLOG-STATUS       PIC XX        VALUE SPACES.
+      **************************************************************
+      *               START OF PROCEDURE DIVISION                  *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           	PERFORM 1075-COUNT-INPUT-RECS.
+           	PERFORM 1050-CHECK-RESTART.
+           	PERFORM 1100-SORT-INPUT.
+           	OPEN INPUT SORTED-FILE.
+           	PERFORM 1200-OPEN-OUTPUTS.
+           	PERFORM 1150-SKIP-RESTART-RECS.
+               	PERFORM 2000-READ-INPUT.
+                IF WS-RESTART-SW NOT = 'Y'
+                    PERFORM 1400-PRINT-HEAD
+                    PERFORM 1450-PRINT-EXCP-HEAD
+                END-IF.
+           	PERFORM 1500-LOOP
+                   UNTIL EOF-I = 1.
+                IF WS-FIRST-RECORD = 'N'
+                    PERFORM 1650-PRINT-DEGR-TOTAL
+                END-IF.
+                PERFORM 1700-PRINT-GRAND-TOTAL.
+           	PERFORM 1980-PRINT-BALANCE.
+           	CLOSE SORTED-FILE
+                 PRNT-FILE
+                 EXCP-FILE
+                 EXTR-FILE.
+           	PERFORM 1760-CLEAR-CHECKPOINT.
+           	PERFORM 1950-WRITE-RUN-LOG.
+           	STOP RUN.
+
+      **************************************************************
+      *   COUNTS THE RECORDS CURRENTLY IN DA-INPUT SO 1050-CHECK-   *
+      *   RESTART HAS SOMETHING TO COMPARE AGAINST THE COUNT A      *
+      *   PRIOR RUN'S CHECKPOINT REMEMBERS - A CHEAP GUARD AGAINST  *
+      *   RESUMING A CHECKPOINT AGAINST A DA-INPUT THAT LAB3MAINT   *
+      *   (REQ006) HAS SINCE REGENERATED                            *
+      **************************************************************
+
+       1075-COUNT-INPUT-RECS.
+                MOVE 0 TO WS-INPUT-REC-COUNT.
+                OPEN INPUT INPUT-FILE.
+                PERFORM UNTIL 1 = 2
+                    READ INPUT-FILE
+                        AT END EXIT PERFORM
+                    END-READ
+                    ADD 1 TO WS-INPUT-REC-COUNT
+                END-PERFORM.
+                CLOSE INPUT-FILE.
+
+      **************************************************************
+      *   ON RESTART, A CHECKPOINT IS ONLY HONORED IF DA-INPUT HAS  *
+      *   THE SAME RECORD COUNT IT DID WHEN THE CHECKPOINT WAS      *
+      *   WRITTEN - OTHERWISE THE SORTED-FILE POSITIONS THE         *
+      *   CHECKPOINT REMEMBERS NO LONGER MEAN ANYTHING, AND THE     *
+      *   RUN FALLS BACK TO A FRESH START (FLAGGED ON THE RUN LOG   *
+      *   VIA RL-RESTART-FLAG) RATHER THAN SKIPPING THE WRONG RECS  *
+      **************************************************************
+
+       1050-CHECK-RESTART.
+                MOVE 'N' TO WS-RESTART-SW.
+                MOVE 'N' TO WS-CHKP-INVALID.
+                MOVE 0 TO WS-SKIP-COUNT.
+                OPEN INPUT CHKP-FILE.
+                IF WS-CHKP-STATUS = '00'
+                    READ CHKP-FILE
+                    IF WS-CHKP-STATUS = '00' AND CHKP-COUNT > 0
+                        IF CHKP-INPUT-COUNT = WS-INPUT-REC-COUNT
+                          MOVE 'Y'                TO  WS-RESTART-SW
+                          MOVE CHKP-COUNT         TO  WS-SKIP-COUNT
+                          MOVE CHKP-COUNT         TO  WS-RECS-PROCESSED
+                          MOVE CHKP-GRAND-TOTAL   TO  WS-GRAND-TOTAL
+                          MOVE CHKP-REJECT-COUNT  TO  WS-REJECT-COUNT
+                          MOVE CHKP-PAGE-NUM      TO  WS-PAGE-NUM
+                          MOVE CHKP-LINES-ON-PAGE TO  WS-LINES-ON-PAGE
+                          MOVE CHKP-PREV-DEGREE   TO  WS-PREV-DEGREE
+                          MOVE CHKP-DEGREE-COUNT  TO  WS-DEGREE-COUNT
+                          MOVE CHKP-READ-COUNT    TO  WS-READ-COUNT
+                          IF WS-GRAND-TOTAL > 0
+                              MOVE 'N'            TO  WS-FIRST-RECORD
+                          END-IF
+                        ELSE
+                          MOVE 'Y'                TO  WS-CHKP-INVALID
+                        END-IF
+                    END-IF
+                    CLOSE CHKP-FILE
+                END-IF.
+
+       1100-SORT-INPUT.
+                SORT SORT-WORK
+                    ON ASCENDING KEY S-DEGREE S-NAME
+                    USING INPUT-FILE
+                    GIVING SORTED-FILE.
+
+      **************************************************************
+      *   OPENS THE REPORT OUTPUTS - FRESH ON A NORMAL RUN, BUT     *
+      *   EXTENDING THE EXISTING FILES ON A CHECKPOINT RESTART SO   *
+      *   RECORDS ALREADY PRINTED BEFORE THE ABEND ARE NOT LOST     *
+      **************************************************************
+
+       1200-OPEN-OUTPUTS.
+                IF WS-RESTART-SW = 'Y'
+                    OPEN EXTEND PRNT-FILE
+                    IF WS-PRNT-STATUS = '35'
+                        OPEN OUTPUT PRNT-FILE
+                    END-IF
+                    OPEN EXTEND EXCP-FILE
+                    IF WS-EXCP-STATUS = '35'
+                        OPEN OUTPUT EXCP-FILE
+                    END-IF
+                    OPEN EXTEND EXTR-FILE
+                    IF WS-EXTR-STATUS = '35'
+                        OPEN OUTPUT EXTR-FILE
+                    END-IF
+                ELSE
+                    OPEN OUTPUT PRNT-FILE
+                    OPEN OUTPUT EXCP-FILE
+                    OPEN OUTPUT EXTR-FILE
+                END-IF.
+
+      **************************************************************
+      *   ON RESTART, REPOSITIONS PAST THE SORTED-FILE RECORDS      *
+      *   ALREADY ACCOUNTED FOR IN THE CHECKPOINT - THEIR OUTCOME   *
+      *   (PRINTED OR REJECTED) WAS ALREADY TALLIED AND IS RESTORED *
+      *   FROM THE CHECKPOINT ITSELF, SO THEY ARE NOT RE-EDITED     *
+      **************************************************************
+
+       1150-SKIP-RESTART-RECS.
+                IF WS-RESTART-SW = 'Y'
+                    PERFORM WS-SKIP-COUNT TIMES
+                        PERFORM 2050-READ-SORTED-FILE
+                    END-PERFORM
+                END-IF.
+       1400-PRINT-HEAD.
+           	ADD 1 TO WS-PAGE-NUM.
+           	MOVE WS-PAGE-NUM TO L-PAGE-NUM.
+           	WRITE PRNT-REC FROM PRNT-HEADING1
+                 AFTER ADVANCING PAGE.
+           	MOVE SPACES TO PRNT-REC.
+           	WRITE PRNT-REC
+                AFTER ADVANCING 1 LINE.
+           	MOVE 2 TO WS-LINES-ON-PAGE.
+
+       1390-CHECK-PAGE-BREAK.
+                IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PAGE
+                    PERFORM 1400-PRINT-HEAD
+                END-IF.
+
+       1450-PRINT-EXCP-HEAD.
+           	WRITE EXCP-REC FROM EXCP-HEADING1
+                 AFTER ADVANCING PAGE.
+           	MOVE SPACES TO EXCP-REC.
+           	WRITE EXCP-REC
+                AFTER ADVANCING 1 LINE.
+
+       1500-LOOP.
+                PERFORM 1550-EDIT-RECORD.
+                IF WS-VALID-SW NOT = 'Y'
+                    PERFORM 1680-PRINT-EXCEPTION
+                    ADD 1 TO WS-REJECT-COUNT
+                ELSE
+                    IF WS-FIRST-RECORD = 'Y'
+                        MOVE I-DEGREE TO WS-PREV-DEGREE
+                        MOVE 'N' TO WS-FIRST-RECORD
+                    END-IF
+                    IF I-DEGREE NOT = WS-PREV-DEGREE
+                        PERFORM 1650-PRINT-DEGR-TOTAL
+                        MOVE I-DEGREE TO WS-PREV-DEGREE
+                    END-IF
+                    PERFORM 1390-CHECK-PAGE-BREAK
+                    PERFORM 1600-PRINT-NAMES
+                    ADD 1 TO WS-DEGREE-COUNT
+                    ADD 1 TO WS-GRAND-TOTAL
+                END-IF.
+                ADD 1 TO WS-RECS-PROCESSED.
+                IF FUNCTION MOD(WS-RECS-PROCESSED
+                                WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM 1750-WRITE-CHECKPOINT
+                END-IF.
+                PERFORM 2000-READ-INPUT.
+
+      **************************************************************
+
+      *   PRINTS THE SCHEDULE INFORMATION                          *
+
+      **************************************************************
+
+       1600-PRINT-NAMES.
+           PERFORM 1610-LOOKUP-DEGREE.
            MOVE I-NAME                     TO  L-NAME1.
-           MOVE I-DEGREE                   TO  L-DEGREE1.
-           MOVE I-YEAR                     TO  L-YEAR1.           
-          	WRITE PRNT-REC FROM PRNT-DATA1                            
-                AFTER ADVANCING 1 LINE.                             
-        
-      ************************************************************** 
-      
-      *                READS THE INPUT FILE                       *  
-      
-      ************************************************************** 
-       
-       2000-READ-INPUT.                                              
-          	READ INPUT-FILE INTO INPUT-DATA                           
+           MOVE WS-DEGREE-DESC             TO  L-DEGREE1.
+           MOVE I-YEAR                     TO  L-YEAR1.
+          	WRITE PRNT-REC FROM PRNT-DATA1
+                AFTER ADVANCING 1 LINE.
+           ADD 1                            TO  WS-LINES-ON-PAGE.
+           PERFORM 1620-WRITE-EXTRACT.
+
+      **************************************************************
+
+      *   TRANSLATES I-DEGREE INTO ITS FULL DESCRIPTIVE NAME        *
+
+      **************************************************************
+
+       1610-LOOKUP-DEGREE.
+           MOVE 'N'                        TO  WS-DEGREE-FOUND-SW.
+           MOVE SPACES                     TO  WS-DEGREE-DESC.
+           PERFORM VARYING WS-DEGREE-IDX FROM 1 BY 1
+                   UNTIL WS-DEGREE-IDX > 6
+               IF DT-CODE (WS-DEGREE-IDX) = I-DEGREE
+                   MOVE DT-NAME (WS-DEGREE-IDX) TO WS-DEGREE-DESC
+                   MOVE 'Y'                 TO  WS-DEGREE-FOUND-SW
+                   MOVE 6                   TO  WS-DEGREE-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-DEGREE-FOUND-SW NOT = 'Y'
+               MOVE I-DEGREE                TO  WS-DEGREE-DESC
+           END-IF.
+
+      **************************************************************
+
+      *   WRITES THE COMMA-DELIMITED ALUMNI EXTRACT RECORD         *
+
+      **************************************************************
+
+       1620-WRITE-EXTRACT.
+           MOVE SPACES                     TO  EXTR-REC.
+           STRING FUNCTION TRIM(I-NAME)    DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(I-DEGREE)  DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  I-YEAR                   DELIMITED BY SIZE
+                  INTO EXTR-REC.
+           WRITE EXTR-REC.
+
+      **************************************************************
+
+      *   PRINTS THE SUBTOTAL LINE FOR THE DEGREE JUST COMPLETED    *
+
+      **************************************************************
+
+       1650-PRINT-DEGR-TOTAL.
+           PERFORM 1390-CHECK-PAGE-BREAK.
+           MOVE SPACES                     TO  PRNT-DEGR-TOTAL1.
+           MOVE 'TOTAL FOR'                TO  L-TOTAL-TEXT.
+           MOVE WS-PREV-DEGREE             TO  L-TOTAL-DEGREE.
+           MOVE WS-DEGREE-COUNT            TO  L-TOTAL-COUNT.
+           WRITE PRNT-REC FROM PRNT-DEGR-TOTAL1
+                AFTER ADVANCING 1 LINE.
+           MOVE SPACES                     TO  PRNT-REC.
+           WRITE PRNT-REC
+                AFTER ADVANCING 1 LINE.
+           ADD 2                           TO  WS-LINES-ON-PAGE.
+           MOVE 0                          TO  WS-DEGREE-COUNT.
+
+      **************************************************************
+
+      *   VALIDATES THE CURRENT INPUT RECORD BEFORE IT IS PRINTED   *
+
+      **************************************************************
+
+       1550-EDIT-RECORD.
+           MOVE 'Y'                        TO  WS-VALID-SW.
+           MOVE SPACES                     TO  WS-REJECT-REASON.
+           IF I-NAME = SPACES
+               MOVE 'N'                    TO  WS-VALID-SW
+               MOVE 'NAME IS BLANK'        TO  WS-REJECT-REASON
+           ELSE
+               IF I-YEAR NOT NUMERIC
+                   MOVE 'N'                TO  WS-VALID-SW
+                   MOVE 'YEAR IS NOT NUMERIC' TO  WS-REJECT-REASON
+               ELSE
+                   IF I-YEAR < '1900' OR I-YEAR > '2099'
+                       MOVE 'N'            TO  WS-VALID-SW
+                       MOVE 'YEAR OUT OF RANGE' TO  WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      **************************************************************
+
+      *   PRINTS A REJECTED RECORD TO THE EXCEPTION LISTING         *
+
+      **************************************************************
+
+       1680-PRINT-EXCEPTION.
+           MOVE SPACES                     TO  EXCP-DATA1.
+           MOVE SORTED-REC                 TO  L-EXCP-RAW.
+           MOVE WS-REJECT-REASON           TO  L-EXCP-REASON.
+           WRITE EXCP-REC FROM EXCP-DATA1
+                AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+
+      *   PRINTS THE GRAND TOTAL LINE FOR THE ENTIRE ROSTER         *
+
+      **************************************************************
+
+       1700-PRINT-GRAND-TOTAL.
+           MOVE SPACES                     TO  PRNT-GRAND-TOTAL1.
+           MOVE 'GRAND TOTAL GRADUATES:'   TO  L-GRAND-TEXT.
+           MOVE WS-GRAND-TOTAL             TO  L-GRAND-COUNT.
+           WRITE PRNT-REC FROM PRNT-GRAND-TOTAL1
+                AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+
+      *   BALANCES RECORDS READ AGAINST PRINTED PLUS REJECTED       *
+
+      **************************************************************
+
+       1980-PRINT-BALANCE.
+           MOVE SPACES                     TO  PRNT-BALANCE1.
+           MOVE WS-READ-COUNT              TO  L-BAL-READ.
+           MOVE WS-GRAND-TOTAL             TO  L-BAL-PRINT.
+           MOVE WS-REJECT-COUNT            TO  L-BAL-REJECT.
+           IF WS-READ-COUNT = WS-GRAND-TOTAL + WS-REJECT-COUNT
+               MOVE 'IN BALANCE'            TO  L-BAL-STATUS
+           ELSE
+               MOVE '** OUT OF BALANCE **'  TO  L-BAL-STATUS
+           END-IF.
+           MOVE SPACES                     TO  PRNT-REC.
+           WRITE PRNT-REC
+                AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-BALANCE1
+                AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+
+      *   WRITES THE CURRENT RESTART CHECKPOINT COUNT              *
+
+      **************************************************************
+
+       1750-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKP-FILE.
+           MOVE WS-RECS-PROCESSED          TO  CHKP-COUNT.
+           MOVE WS-GRAND-TOTAL             TO  CHKP-GRAND-TOTAL.
+           MOVE WS-REJECT-COUNT            TO  CHKP-REJECT-COUNT.
+           MOVE WS-PAGE-NUM                TO  CHKP-PAGE-NUM.
+           MOVE WS-LINES-ON-PAGE           TO  CHKP-LINES-ON-PAGE.
+           MOVE WS-PREV-DEGREE             TO  CHKP-PREV-DEGREE.
+           MOVE WS-DEGREE-COUNT            TO  CHKP-DEGREE-COUNT.
+           MOVE WS-READ-COUNT              TO  CHKP-READ-COUNT.
+           MOVE WS-INPUT-REC-COUNT         TO  CHKP-INPUT-COUNT.
+           WRITE CHKP-REC.
+           CLOSE CHKP-FILE.
+
+      **************************************************************
+
+      *   CLEARS THE CHECKPOINT AFTER A CLEAN, COMPLETE RUN         *
+
+      **************************************************************
+
+       1760-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKP-FILE.
+           MOVE 0                          TO  CHKP-COUNT.
+           MOVE 0                          TO  CHKP-GRAND-TOTAL.
+           MOVE 0                          TO  CHKP-REJECT-COUNT.
+           MOVE 0                          TO  CHKP-PAGE-NUM.
+           MOVE 0                          TO  CHKP-LINES-ON-PAGE.
+           MOVE SPACES                     TO  CHKP-PREV-DEGREE.
+           MOVE 0                          TO  CHKP-DEGREE-COUNT.
+           MOVE 0                          TO  CHKP-READ-COUNT.
+           MOVE 0                          TO  CHKP-INPUT-COUNT.
+           WRITE CHKP-REC.
+           CLOSE CHKP-FILE.
+
+      **************************************************************
+
+      *   APPENDS A RUN-CONTROL RECORD TO THE LAB3 AUDIT LOG        *
+
+      **************************************************************
+
+       1950-WRITE-RUN-LOG.
+           OPEN EXTEND RUNLOG-FILE.
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+           ACCEPT RL-RUN-DATE                  FROM DATE YYYYMMDD.
+           ACCEPT RL-RUN-TIME                  FROM TIME.
+           MOVE WS-READ-COUNT              TO  RL-INPUT-COUNT.
+           MOVE WS-GRAND-TOTAL             TO  RL-PRINT-COUNT.
+           MOVE WS-REJECT-COUNT            TO  RL-REJECT-COUNT.
+           MOVE WS-CHKP-INVALID             TO  RL-RESTART-FLAG.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG-FILE.
+
+      **************************************************************
+
+      *   READS THE INPUT FILE, COUNTING THE SUCCESSFUL READ        *
+      *   INDEPENDENTLY OF WHATEVER 1500-LOOP DOES WITH THE RECORD  *
+      *   SO 1980-PRINT-BALANCE IS A REAL CHECK, NOT A TAUTOLOGY    *
+
+      **************************************************************
+
+       2000-READ-INPUT.
+           PERFORM 2050-READ-SORTED-FILE.
+           IF EOF-I NOT = 1
+               ADD 1 TO WS-READ-COUNT
+           END-IF.
+
+       2050-READ-SORTED-FILE.
+          	READ SORTED-FILE INTO INPUT-DATA
                AT END MOVE 1 TO EOF-I.
 
 
