@@ -0,0 +1,374 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LAB3MAINT.
+       AUTHOR. Weston Graham.
+      *  MAINTENANCE PROGRAM FOR THE GRADUATE MASTER FILE.
+      *  APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST GRADMAST
+      *  (KEYED BY GRADUATE NAME) SO CORRECTIONS DON'T REQUIRE
+      *  HAND-EDITING THE RAW DA-INPUT DECK BEFORE THE NEXT LAB3 RUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT GRADMAST     ASSIGN TO 'DA-GRADM'
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD KEY IS MAST-NAME
+                                 FILE STATUS IS WS-MAST-STATUS.
+            SELECT TRANS-FILE   ASSIGN TO 'DA-MAINTX'.
+            SELECT MAINT-RPT    ASSIGN TO 'UR-MNRPT'.
+            SELECT REGEN-FILE   ASSIGN TO 'DA-INPUT'
+                                 FILE STATUS IS WS-REGEN-STATUS.
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+      **************************************************************
+      *  GRADUATE MASTER FILE - INDEXED (VSAM-STYLE KSDS) KEYED     *
+      *  ON GRADUATE NAME, REPLACING THE FLAT DA-INPUT DECK         *
+      **************************************************************
+       FD  GRADMAST.
+       01  GRADUATE-MASTER-REC.
+                03  MAST-NAME              PIC X(20).
+                03  MAST-DEGREE            PIC X(4).
+                03  MAST-YEAR              PIC X(4).
+                03  FILLER                 PIC X(52).
+
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-REC.
+      **************************************************************
+      *    TX-CODE:  A = ADD     C = CHANGE     D = DELETE         *
+      **************************************************************
+                03  TX-CODE                PIC X.
+                03  TX-NAME                PIC X(20).
+                03  TX-DEGREE              PIC X(4).
+                03  TX-YEAR                PIC X(4).
+      **************************************************************
+      *   TX-NEW-NAME:  ON A 'C' TRANSACTION, A NON-BLANK VALUE    *
+      *   HERE CORRECTS MAST-NAME ITSELF (E.G. A MISSPELLING) --   *
+      *   SINCE MAST-NAME IS THE FILE KEY THIS IS APPLIED AS A     *
+      *   DELETE OF THE OLD KEY FOLLOWED BY A WRITE OF THE NEW ONE *
+      **************************************************************
+                03  TX-NEW-NAME            PIC X(20).
+                03  FILLER                 PIC X(31).
+
+       FD  MAINT-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  MAINT-REC                  PIC X(125).
+
+      **************************************************************
+      *  REGENERATED DA-INPUT - REWRITTEN FROM THE CURRENT GRADMAST *
+      *  CONTENTS AFTER TRANSACTIONS ARE APPLIED, SO THE NEXT LAB3  *
+      *  ROSTER RUN PICKS UP MASTER-FILE CORRECTIONS WITHOUT ANYONE *
+      *  HAND-EDITING THE RAW INPUT DECK                            *
+      **************************************************************
+       FD  REGEN-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  REGEN-REC                  PIC X(80).
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      *    LAYOUT FOR THE HEADING LINE OF THE MAINTENANCE REPORT   *
+      **************************************************************
+       01  MAINT-HEADING1.
+                03  FILLER                 PIC X(5)      VALUE SPACES.
+                03  FILLER                 PIC X(4)      VALUE 'TX'.
+                03  FILLER                 PIC X(21)     VALUE 'NAME'.
+                03  FILLER                 PIC X(9)      VALUE 'DEGREE'.
+                03  FILLER                 PIC X(7)      VALUE 'YEAR'.
+                03  FILLER                 PIC X(30)     VALUE 'RESULT'.
+      **************************************************************
+      *     LAYOUT FOR A DATA LINE OF THE MAINTENANCE REPORT        *
+      **************************************************************
+       01  MAINT-DATA1.
+                03  FILLER                 PIC X(5)      VALUE SPACES.
+                03  L-TX-CODE              PIC X(4).
+                03  L-TX-NAME              PIC X(21).
+                03  L-TX-DEGREE            PIC X(9).
+                03  L-TX-YEAR              PIC X(7).
+                03  L-TX-RESULT            PIC X(30).
+      **************************************************************
+      *     LAYOUT FOR THE SUMMARY LINE OF THE MAINTENANCE REPORT   *
+      **************************************************************
+       01  MAINT-SUMMARY1.
+                03  FILLER                 PIC X(5)      VALUE SPACES.
+                03  L-SUMM-TEXT            PIC X(24).
+                03  L-SUMM-COUNT           PIC ZZZ9.
+       01  MISC.
+      **************************************************************
+      *                 END OF FILE (EOF) SWITCHES                 *
+      *            0 = NOT AT EOF          1 = AT EOF              *
+      **************************************************************
+                03  EOF-T                  PIC 9         VALUE 0.
+                03  EOF-M                   PIC 9         VALUE 0.
+      **************************************************************
+      *          STATUS AND ACCUMULATOR FIELDS FOR THE RUN          *
+      **************************************************************
+                03  WS-MAST-STATUS         PIC XX        VALUE SPACES.
+                03  WS-REGEN-STATUS        PIC XX        VALUE SPACES.
+                03  WS-TX-RESULT           PIC X(30)     VALUE SPACES.
+                03  WS-ADD-COUNT           PIC 9(4)      VALUE 0.
+                03  WS-CHANGE-COUNT        PIC 9(4)      VALUE 0.
+                03  WS-DELETE-COUNT        PIC 9(4)      VALUE 0.
+                03  WS-REJECT-COUNT        PIC 9(4)      VALUE 0.
+      **************************************************************
+      *     WORK FIELDS FOR A CHANGE TRANSACTION THAT RENAMES A     *
+      *     RECORD'S KEY (DELETE OLD KEY, WRITE NEW KEY)             *
+      **************************************************************
+                03  WS-SAVE-NAME           PIC X(20)     VALUE SPACES.
+                03  WS-SAVE-DEGREE         PIC X(4)      VALUE SPACES.
+                03  WS-SAVE-YEAR           PIC X(4)      VALUE SPACES.
+      **************************************************************
+      *               START OF PROCEDURE DIVISION                  *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+                PERFORM 1000-OPEN-FILES.
+                PERFORM 1100-PRINT-HEAD.
+                PERFORM 2000-READ-TRANS.
+                PERFORM 3000-PROCESS-TRANS
+                    UNTIL EOF-T = 1.
+                PERFORM 1900-PRINT-SUMMARY.
+                PERFORM 4000-REGEN-DA-INPUT.
+                CLOSE GRADMAST
+                      TRANS-FILE
+                      MAINT-RPT.
+                STOP RUN.
+
+       1000-OPEN-FILES.
+                OPEN I-O GRADMAST.
+                IF WS-MAST-STATUS = '35'
+                    OPEN OUTPUT GRADMAST
+                    CLOSE GRADMAST
+                    OPEN I-O GRADMAST
+                    PERFORM 1050-MIGRATE-FROM-INPUT
+                END-IF.
+                OPEN INPUT TRANS-FILE.
+                OPEN OUTPUT MAINT-RPT.
+
+      **************************************************************
+      *   ONE-TIME MIGRATION - THE FIRST TIME GRADMAST IS CREATED, *
+      *   SEED IT FROM THE EXISTING DA-INPUT ROSTER SO THE MASTER  *
+      *   STARTS WITH THE SHOP'S CURRENT GRADUATES INSTEAD OF      *
+      *   ONLY WHATEVER 'A' TRANSACTIONS HAPPEN TO RUN AFTERWARD   *
+      **************************************************************
+
+       1050-MIGRATE-FROM-INPUT.
+                OPEN INPUT REGEN-FILE.
+                IF WS-REGEN-STATUS = '00'
+                    PERFORM UNTIL EOF-M = 1
+                        READ REGEN-FILE INTO GRADUATE-MASTER-REC
+                            AT END MOVE 1 TO EOF-M
+                        END-READ
+                        IF EOF-M NOT = 1
+                            WRITE GRADUATE-MASTER-REC
+                        END-IF
+                    END-PERFORM
+                END-IF.
+                CLOSE REGEN-FILE.
+
+       1100-PRINT-HEAD.
+                WRITE MAINT-REC FROM MAINT-HEADING1
+                      AFTER ADVANCING PAGE.
+                MOVE SPACES TO MAINT-REC.
+                WRITE MAINT-REC
+                      AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+
+      *   APPLIES ONE ADD/CHANGE/DELETE TRANSACTION AGAINST MASTER *
+
+      **************************************************************
+
+       3000-PROCESS-TRANS.
+                EVALUATE TX-CODE
+                    WHEN 'A'
+                        PERFORM 3100-ADD-RECORD
+                    WHEN 'C'
+                        PERFORM 3200-CHANGE-RECORD
+                    WHEN 'D'
+                        PERFORM 3300-DELETE-RECORD
+                    WHEN OTHER
+                        PERFORM 3400-INVALID-CODE
+                END-EVALUATE.
+                PERFORM 1800-PRINT-TRANS-LINE.
+                PERFORM 2000-READ-TRANS.
+
+       3100-ADD-RECORD.
+                MOVE TX-NAME                TO  MAST-NAME.
+                MOVE TX-DEGREE               TO  MAST-DEGREE.
+                MOVE TX-YEAR                 TO  MAST-YEAR.
+                WRITE GRADUATE-MASTER-REC.
+                IF WS-MAST-STATUS = '00'
+                    MOVE 'ADDED'             TO  WS-TX-RESULT
+                    ADD 1                    TO  WS-ADD-COUNT
+                ELSE
+                    MOVE 'DUPLICATE KEY - NOT ADDED' TO WS-TX-RESULT
+                    ADD 1                    TO  WS-REJECT-COUNT
+                END-IF.
+
+       3200-CHANGE-RECORD.
+                MOVE TX-NAME                TO  MAST-NAME.
+                READ GRADMAST.
+                IF WS-MAST-STATUS = '00'
+                    IF TX-NEW-NAME NOT = SPACES
+                            AND TX-NEW-NAME NOT = TX-NAME
+                        PERFORM 3250-RENAME-RECORD
+                    ELSE
+                        IF TX-DEGREE NOT = SPACES
+                            MOVE TX-DEGREE   TO  MAST-DEGREE
+                        END-IF
+                        IF TX-YEAR NOT = SPACES
+                            MOVE TX-YEAR     TO  MAST-YEAR
+                        END-IF
+                        REWRITE GRADUATE-MASTER-REC
+                        MOVE 'CHANGED'       TO  WS-TX-RESULT
+                        ADD 1                TO  WS-CHANGE-COUNT
+                    END-IF
+                ELSE
+                    MOVE 'NOT ON FILE - NOT CHANGED' TO WS-TX-RESULT
+                    ADD 1                    TO  WS-REJECT-COUNT
+                END-IF.
+
+      **************************************************************
+      *   RENAMES A MASTER RECORD'S KEY - REWRITE CANNOT CHANGE THE *
+      *   RECORD KEY, SO THE OLD KEY IS DELETED AND THE RECORD IS   *
+      *   RE-WRITTEN UNDER THE CORRECTED NAME. TX-DEGREE/TX-YEAR    *
+      *   ARE ALSO APPLIED WHEN SUPPLIED, OTHERWISE THE EXISTING    *
+      *   MASTER VALUES CARRY OVER UNCHANGED. THE NEW NAME IS       *
+      *   CHECKED FOR A COLLISION *BEFORE* THE OLD RECORD IS        *
+      *   DELETED, SO A RENAME THAT LOSES TO A DUPLICATE KEY        *
+      *   LEAVES THE ORIGINAL RECORD ON FILE INSTEAD OF LOSING IT   *
+      **************************************************************
+
+       3250-RENAME-RECORD.
+                IF TX-DEGREE NOT = SPACES
+                    MOVE TX-DEGREE           TO  MAST-DEGREE
+                END-IF.
+                IF TX-YEAR NOT = SPACES
+                    MOVE TX-YEAR             TO  MAST-YEAR
+                END-IF.
+                MOVE MAST-NAME              TO  WS-SAVE-NAME.
+                MOVE MAST-DEGREE            TO  WS-SAVE-DEGREE.
+                MOVE MAST-YEAR              TO  WS-SAVE-YEAR.
+                MOVE TX-NEW-NAME            TO  MAST-NAME.
+                READ GRADMAST.
+                IF WS-MAST-STATUS = '00'
+                    MOVE 'RENAME FAILED - NAME IN USE' TO WS-TX-RESULT
+                    ADD 1                    TO  WS-REJECT-COUNT
+                ELSE
+                    MOVE WS-SAVE-NAME    TO  MAST-NAME
+                    DELETE GRADMAST RECORD
+                    MOVE TX-NEW-NAME     TO  MAST-NAME
+                    MOVE WS-SAVE-DEGREE  TO  MAST-DEGREE
+                    MOVE WS-SAVE-YEAR    TO  MAST-YEAR
+                    WRITE GRADUATE-MASTER-REC
+                    IF WS-MAST-STATUS = '00'
+                        MOVE 'RENAMED/CHANGED' TO WS-TX-RESULT
+                        ADD 1                TO  WS-CHANGE-COUNT
+                    ELSE
+                        MOVE 'RENAME FAILED - NAME IN USE' TO
+                            WS-TX-RESULT
+                        ADD 1                TO  WS-REJECT-COUNT
+                    END-IF
+                END-IF.
+
+       3300-DELETE-RECORD.
+                MOVE TX-NAME                TO  MAST-NAME.
+                READ GRADMAST.
+                IF WS-MAST-STATUS = '00'
+                    DELETE GRADMAST RECORD
+                    MOVE 'DELETED'           TO  WS-TX-RESULT
+                    ADD 1                    TO  WS-DELETE-COUNT
+                ELSE
+                    MOVE 'NOT ON FILE - NOT DELETED' TO WS-TX-RESULT
+                    ADD 1                    TO  WS-REJECT-COUNT
+                END-IF.
+
+       3400-INVALID-CODE.
+                MOVE 'UNKNOWN TRANSACTION CODE' TO WS-TX-RESULT.
+                ADD 1                        TO  WS-REJECT-COUNT.
+
+      **************************************************************
+
+      *   PRINTS ONE LINE OF THE MAINTENANCE ACTIVITY REPORT        *
+
+      **************************************************************
+
+       1800-PRINT-TRANS-LINE.
+                MOVE SPACES                 TO  MAINT-DATA1.
+                MOVE TX-CODE                TO  L-TX-CODE.
+                MOVE TX-NAME                 TO  L-TX-NAME.
+                MOVE TX-DEGREE               TO  L-TX-DEGREE.
+                MOVE TX-YEAR                 TO  L-TX-YEAR.
+                MOVE WS-TX-RESULT           TO  L-TX-RESULT.
+                WRITE MAINT-REC FROM MAINT-DATA1
+                      AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+
+      *   PRINTS THE TRANSACTION COUNT SUMMARY FOR THE RUN          *
+
+      **************************************************************
+
+       1900-PRINT-SUMMARY.
+                MOVE SPACES                 TO  MAINT-REC.
+                WRITE MAINT-REC
+                      AFTER ADVANCING 1 LINE.
+                MOVE SPACES                 TO  MAINT-SUMMARY1.
+                MOVE 'RECORDS ADDED:'       TO  L-SUMM-TEXT.
+                MOVE WS-ADD-COUNT           TO  L-SUMM-COUNT.
+                WRITE MAINT-REC FROM MAINT-SUMMARY1
+                      AFTER ADVANCING 1 LINE.
+                MOVE SPACES                 TO  MAINT-SUMMARY1.
+                MOVE 'RECORDS CHANGED:'     TO  L-SUMM-TEXT.
+                MOVE WS-CHANGE-COUNT        TO  L-SUMM-COUNT.
+                WRITE MAINT-REC FROM MAINT-SUMMARY1
+                      AFTER ADVANCING 1 LINE.
+                MOVE SPACES                 TO  MAINT-SUMMARY1.
+                MOVE 'RECORDS DELETED:'     TO  L-SUMM-TEXT.
+                MOVE WS-DELETE-COUNT        TO  L-SUMM-COUNT.
+                WRITE MAINT-REC FROM MAINT-SUMMARY1
+                      AFTER ADVANCING 1 LINE.
+                MOVE SPACES                 TO  MAINT-SUMMARY1.
+                MOVE 'TRANSACTIONS REJECTED:' TO L-SUMM-TEXT.
+                MOVE WS-REJECT-COUNT        TO  L-SUMM-COUNT.
+                WRITE MAINT-REC FROM MAINT-SUMMARY1
+                      AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+
+      *   REWRITES DA-INPUT FROM THE CURRENT GRADMAST CONTENTS SO   *
+      *   THE NEXT LAB3 ROSTER RUN REFLECTS THIS RUN'S A/C/D        *
+      *   TRANSACTIONS WITHOUT HAND-EDITING THE RAW INPUT DECK      *
+
+      **************************************************************
+
+       4000-REGEN-DA-INPUT.
+                OPEN OUTPUT REGEN-FILE.
+                MOVE LOW-VALUES              TO  MAST-NAME.
+                START GRADMAST
+                    KEY IS NOT LESS THAN MAST-NAME.
+                PERFORM UNTIL WS-MAST-STATUS NOT = '00'
+                    READ GRADMAST NEXT RECORD
+                    IF WS-MAST-STATUS = '00'
+                        WRITE REGEN-REC FROM GRADUATE-MASTER-REC
+                    END-IF
+                END-PERFORM.
+                CLOSE REGEN-FILE.
+
+      **************************************************************
+
+      *                READS THE TRANSACTION FILE                   *
+
+      **************************************************************
+
+       2000-READ-TRANS.
+                READ TRANS-FILE
+                    AT END MOVE 1 TO EOF-T.
+
+
